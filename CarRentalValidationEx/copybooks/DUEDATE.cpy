@@ -0,0 +1,12 @@
+      * DUEDATE.cpy
+      * Due-back date record, keyed by contract number.  Supplies the
+      * date a contract was originally due back so RENTALS can assess
+      * a late-return fee; carries a full 4-digit year since this file
+      * is maintained independently of the 2-digit year on
+      * RENTAL-RECORD.
+       01 DUE-BACK-RECORD.
+         05 DUE-CONTRACT-NO PIC 9(6).
+         05 DUE-BACK-DATE.
+           10 DUE-BACK-CCYY PIC 9(4).
+           10 DUE-BACK-MONTH PIC 99.
+           10 DUE-BACK-DAY PIC 99.
