@@ -0,0 +1,31 @@
+      * RENTREC.cpy
+      * Rental contract record layout, shared by RENTALS, BILLING,
+      * and any other program that reads the rental/validrentals
+      * files.  Kept as a single copybook so all programs agree on
+      * the 56-character layout.
+       01 RENTAL-RECORD.
+         05 REN-CONTRACT-NO PIC 9(6).
+         05 REN-NAME.
+           10 REN-LAST-NAME PIC X(15).
+           10 REN-FIRST-NAME PIC X(10).
+           10 REN-INITIAL PIC X.
+         05 REN-RETURNED-DATE.
+           10 REN-RETURNED-YEAR PIC 9(2).
+           10 REN-RETURNED-MONTH PIC 9(2).
+             88 VALID-MONTHS VALUES 1 THRU 12.
+             88 FEBRUARY VALUE 2.
+             88 30-DAY-MONTH VALUES 4 6 9 11.
+             88 31-DAY-MONTH VALUES 1 3 5 7 8 10 12.
+           10 REN-RETURNED-DAY PIC 9(2).
+         05 REN-CAR-TYPE PIC X.
+           88 VALID-CAR-TYPES VALUES 'E' 'C' 'M' 'F' 'L'.
+         05 REN-DAYS-RENTED PIC 99.
+           88 ZERO-DAYS-RENTED VALUE 0.
+           88 VALID-DAYS-RENTED VALUES 1 THRU 35.
+         05 REN-MILEAGE.
+           10 REN-MILES-IN PIC 9(6).
+           10 REN-MILES-OUT PIC 9(6).
+           10 REN-MILEAGE-RATE PIC 99.
+             88 VALID-MILEAGE-RATES VALUES 00 THRU 50.
+         05 REN-INSURANCE PIC X.
+           88 VALID-INSURANCE VALUES 'Y' 'N'.
