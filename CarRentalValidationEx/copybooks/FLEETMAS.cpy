@@ -0,0 +1,12 @@
+      * FLEETMAS.cpy
+      * Fleet/vehicle inventory record, keyed by VIN with an
+      * alternate key on car type so RENTALS can scan for an
+      * available unit of REN-CAR-TYPE and detect a unit that is
+      * still showing out under someone else's open contract.
+       01 FLEET-MASTER-RECORD.
+         05 FLT-VIN PIC X(17).
+         05 FLT-CAR-TYPE PIC X.
+         05 FLT-STATUS PIC X.
+           88 FLT-AVAILABLE VALUE 'A'.
+           88 FLT-OUT VALUE 'O'.
+         05 FLT-CONTRACT-NO PIC 9(6).
