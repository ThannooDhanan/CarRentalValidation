@@ -0,0 +1,12 @@
+      * CARRATE.cpy
+      * Car-type rate reference record, read from CAR-TYPE-RATES
+      * (cartype.dat).  One record per car type code: the daily
+      * rental rate and the per-mile overage rate that used to be
+      * hard-coded in RENTALS and BILLING.  Keeping this in its own
+      * copybook lets both programs read the identical 30-byte
+      * layout off the same file.
+       01 CAR-TYPE-RATE-RECORD.
+         05 CTR-CODE PIC X.
+         05 CTR-DESCRIPTION PIC X(20).
+         05 CTR-DAILY-RATE PIC 9(4)V99.
+         05 CTR-OVERAGE-RATE PIC 999.
