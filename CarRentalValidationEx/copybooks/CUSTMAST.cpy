@@ -0,0 +1,17 @@
+      * CUSTMAST.cpy
+      * Customer master record, keyed by customer number with an
+      * alternate key on name so RENTALS can cross-reference a
+      * contract's renter (REN-NAME) against the file RENTALS has no
+      * customer number to key on directly.
+       01 CUSTOMER-MASTER-RECORD.
+         05 CUST-NUMBER PIC 9(6).
+         05 CUST-NAME.
+           10 CUST-LAST-NAME PIC X(15).
+           10 CUST-FIRST-NAME PIC X(10).
+           10 CUST-INITIAL PIC X.
+         05 CUST-RENTAL-HISTORY.
+           10 CUST-TOTAL-RENTALS PIC 9(4).
+           10 CUST-LOYALTY-STATUS PIC X.
+             88 CUST-LOYALTY-STANDARD VALUE 'S'.
+             88 CUST-LOYALTY-PREFERRED VALUE 'P'.
+             88 CUST-LOYALTY-ELITE VALUE 'E'.
