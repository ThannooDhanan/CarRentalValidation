@@ -15,37 +15,48 @@
                                 ASSIGN TO 'badrentals.dat'
                                 ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS CKPT-STATUS.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO 'custmast.dat'
+                                ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD KEY IS CUST-NUMBER
+                                ALTERNATE RECORD KEY IS CUST-NAME
+                                  WITH DUPLICATES
+                                FILE STATUS IS CUST-FILE-STATUS.
+
+           SELECT FLEET-MASTER ASSIGN TO 'fleetmas.dat'
+                                ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD KEY IS FLT-VIN
+                                ALTERNATE RECORD KEY IS FLT-CAR-TYPE
+                                  WITH DUPLICATES
+                                FILE STATUS IS FLEET-FILE-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO 'suspense.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-TYPE-RATES ASSIGN TO 'cartype.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS CTR-FILE-STATUS.
+
+           SELECT DUE-BACK-MASTER ASSIGN TO 'duedates.dat'
+                                ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD KEY IS DUE-CONTRACT-NO
+                                FILE STATUS IS DUE-FILE-STATUS.
+
+           SELECT LATE-FEE-FILE ASSIGN TO 'latefees.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RENTAL-FILE
            RECORD CONTAINS 56 CHARACTERS
            DATA RECORD IS RENTAL-RECORD.
-       01 RENTAL-RECORD.
-         05 REN-CONTRACT-NO PIC 9(6).
-         05 REN-NAME.
-           10 REN-LAST-NAME PIC X(15).
-           10 REN-FIRST-NAME PIC X(10).
-           10 REN-INITIAL PIC X.
-         05 REN-RETURNED-DATE.
-           10 REN-RETURNED-YEAR PIC 9(2).
-           10 REN-RETURNED-MONTH PIC 9(2).
-             88 VALID-MONTHS VALUES 1 THRU 12.
-             88 FEBRUARY VALUE 2.
-             88 30-DAY-MONTH VALUES 4 6 9 11.
-             88 31-DAY-MONTH VALUES 1 3 5 7 8 10 12.
-           10 REN-RETURNED-DAY PIC 9(2).
-         05 REN-CAR-TYPE PIC X.
-           88 VALID-CAR-TYPES VALUES 'E' 'C' 'M' 'F' 'L'.
-         05 REN-DAYS-RENTED PIC 99.
-           88 ZERO-DAYS-RENTED VALUE 0.
-           88 VALID-DAYS-RENTED VALUES 1 THRU 35.
-         05 REN-MILEAGE.
-           10 REN-MILES-IN PIC 9(6).
-           10 REN-MILES-OUT PIC 9(6).
-           10 REN-MILEAGE-RATE PIC 99.
-             88 VALID-MILEAGE-RATES VALUES 00 THRU 50.
-         05 REN-INSURANCE PIC X.
-           88 VALID-INSURANCE VALUES 'Y' 'N'.
+           COPY RENTREC.
 
        FD  VALID-RENTAL-FILE
            RECORD CONTAINS 56 CHARACTERS
@@ -57,16 +68,137 @@
            DATA RECORD IS ERROR-RECORD.
        01 ERROR-RECORD PIC X(132).
 
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01 CHECKPOINT-RECORD PIC 9(6).
+
+       FD  CUSTOMER-MASTER
+           RECORD CONTAINS 37 CHARACTERS
+           DATA RECORD IS CUSTOMER-MASTER-RECORD.
+           COPY CUSTMAST.
+
+       FD  FLEET-MASTER
+           RECORD CONTAINS 25 CHARACTERS
+           DATA RECORD IS FLEET-MASTER-RECORD.
+           COPY FLEETMAS.
+
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 96 CHARACTERS
+           DATA RECORD IS SUSPENSE-RECORD.
+       01 SUSPENSE-RECORD.
+         05 SUS-RENTAL-DATA PIC X(56).
+         05 SUS-ERROR-MESSAGE PIC X(40).
+
+       FD  CAR-TYPE-RATES
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS CAR-TYPE-RATE-RECORD.
+           COPY CARRATE.
+
+       FD  DUE-BACK-MASTER
+           RECORD CONTAINS 14 CHARACTERS
+           DATA RECORD IS DUE-BACK-RECORD.
+           COPY DUEDATE.
+
+       FD  LATE-FEE-FILE
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS LATE-FEE-RECORD.
+       01 LATE-FEE-RECORD.
+         05 LTE-CONTRACT-NO PIC 9(6).
+         05 LTE-DAYS-LATE PIC 9(4).
+         05 LTE-FEE-AMOUNT PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
        01 PROGRAM-SWITCHES.
          05 W01-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
          05 W01-VALID-DATA-SWITCH PIC X(3) VALUE SPACES.
 
+       01 CHECKPOINT-CONTROLS.
+         05 CKPT-STATUS PIC XX.
+           88 CKPT-FILE-OK VALUES '00' '04'.
+         05 CKPT-INTERVAL PIC 9(4) COMP VALUE 0100.
+         05 CKPT-RECORD-COUNT PIC 9(4) COMP VALUE 0.
+         05 W02-RESTART-SWITCH PIC X(3) VALUE 'NO'.
+         05 W02-RESTART-CONTRACT-NO PIC 9(6) VALUE 0.
+
+       01 CUSTOMER-LOOKUP-CONTROLS.
+         05 CUST-FILE-STATUS PIC XX.
+           88 CUST-FOUND VALUE '00'.
+
+       01 FLEET-LOOKUP-CONTROLS.
+         05 FLEET-FILE-STATUS PIC XX.
+         05 FLT-PENDING-VIN PIC X(17) VALUE SPACES.
+         05 W04-CAR-TYPE-OK-SWITCH PIC X(3) VALUE 'NO'.
+         05 W04-UNIT-ASSIGNED-SWITCH PIC X(3) VALUE 'NO'.
+         05 W04-MORE-FLEET-SWITCH PIC X(3) VALUE 'NO'.
+
+       01 SUSPENSE-CONTROLS.
+         05 SUS-SAVED-MSG PIC X(40) VALUE SPACES.
+
+      * Car-type rate table, loaded once at startup from
+      * CAR-TYPE-RATES so the valid car types and their rates live in
+      * one externally maintainable file instead of an 88-level list
+      * and a WORKING-STORAGE literal table.
+       01 CAR-TYPE-RATE-TABLE-CONTROLS.
+         05 CTR-FILE-STATUS PIC XX.
+           88 CTR-FILE-OK VALUE '00'.
+         05 CTR-TABLE-COUNT PIC 99 COMP VALUE 0.
+         05 W05-MORE-RATES-SWITCH PIC X(3) VALUE 'YES'.
+         05 W05-TYPE-FOUND-SWITCH PIC X(3) VALUE 'NO'.
+
+       01 CAR-TYPE-RATE-TABLE.
+         05 CTR-ENTRY OCCURS 10 TIMES INDEXED BY CTR-IDX.
+           10 CTR-TBL-CODE PIC X.
+           10 CTR-TBL-DESCRIPTION PIC X(20).
+           10 CTR-TBL-DAILY-RATE PIC 9(4)V99.
+           10 CTR-TBL-OVERAGE-RATE PIC 999.
+
+      * Supports 590-ASSESS-LATE-RETURN-FEE: REN-RETURNED-DATE is
+      * checked directly against the contract's due-back date on
+      * DUE-BACK-MASTER.
+       01 LATE-FEE-CONTROLS.
+         05 DUE-FILE-STATUS PIC XX.
+           88 DUE-FOUND VALUE '00'.
+         05 LATE-FEE-RATE-PER-DAY PIC 999V99 VALUE 015.00.
+         05 LTE-RETURNED-FULL-DATE PIC 9(8).
+         05 LTE-DUE-BACK-FULL-DATE PIC 9(8).
+         05 LTE-RETURNED-INTEGER PIC S9(7).
+         05 LTE-DUE-BACK-INTEGER PIC S9(7).
+
        01 VALIDATION-CONSTANTS-AND-CALCS.
          05 MILES-PER-DAY-FACTOR PIC 99 VALUE 10.
          05 EXPECTED-MILES PIC 9(6).
          05 ACTUAL-MILES PIC 9(6).
 
+       01 ERROR-CATEGORY-SWITCH.
+         05 W03-ERROR-CATEGORY PIC X.
+           88 CONTRACT-ERROR VALUE '1'.
+           88 NAME-ERROR VALUE '2'.
+           88 CAR-TYPE-ERROR VALUE '3'.
+           88 DATE-ERROR VALUE '4'.
+           88 DAYS-RENTED-ERROR VALUE '5'.
+           88 MILEAGE-ERROR VALUE '6'.
+           88 MILEAGE-RATE-ERROR VALUE '7'.
+           88 INSURANCE-ERROR VALUE '8'.
+           88 CUSTOMER-ERROR VALUE '9'.
+           88 FLEET-ERROR VALUE 'A'.
+
+       01 CONTROL-TOTALS.
+         05 CT-RECORDS-READ PIC 9(6) COMP VALUE 0.
+         05 CT-RECORDS-SKIPPED-RESTART PIC 9(6) COMP VALUE 0.
+         05 CT-RECORDS-VALID PIC 9(6) COMP VALUE 0.
+         05 CT-RECORDS-REJECTED PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-CONTRACT PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-NAME PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-CAR-TYPE PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-DATE PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-DAYS-RENTED PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-MILEAGE PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-MILEAGE-RATE PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-INSURANCE PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-CUSTOMER PIC 9(6) COMP VALUE 0.
+         05 CT-BAD-FLEET PIC 9(6) COMP VALUE 0.
+
        01 ERROR-REASONS.
          05 NON-NUMERIC-CONTRACT-MSG PIC X(40) VALUE
                                      'NON-NUMERIC CONTRACT NUMBER'.
@@ -74,7 +206,7 @@
          05 FIRST-NAME-MSG PIC X(40) VALUE 'MISSING FIRST NAME'.
          05 INITIAL-MSG PIC X(40) VALUE 'NON ALPHABETIC INITIAL'.
          05 CAR-TYPE-MSG PIC X(40) VALUE
-                         'CAR TYPE MUST BE:  E, C, M, F, OR L'.
+                         'CAR TYPE NOT ON CAR-TYPE-RATES TABLE'.
          05 MONTH-MSG PIC X(40) VALUE 'MONTH MUST BE BETWEEN 1 AND 12'.
          05 DAY-MSG PIC X(40) VALUE 'INVALID DAY'.
          05 FUTURE-DATE-MSG PIC X(40) VALUE 'DATE HAS NOT YET OCCURRED'.
@@ -95,12 +227,36 @@
                              'MILEAGE RATE OUT OF RANGE'.
          05 INSURANCE-MSG PIC X(40) VALUE
                           'INSURANCE CODE MUST BE Y OR N'.
+         05 NOT-ON-FILE-MSG PIC X(40) VALUE
+                            'RENTER NOT ON CUSTOMER MASTER FILE'.
+         05 NO-INVENTORY-MSG PIC X(40) VALUE
+                             'NO AVAILABLE VEHICLES FOR THIS CAR TYPE'.
+         05 DOUBLE-BOOKED-MSG PIC X(40) VALUE
+                              'VEHICLE ALREADY OUT ON ANOTHER CONTRACT'.
 
        01 TODAYS-DATE.
          05 TODAYS-YEAR PIC 99.
          05 TODAYS-MONTH PIC 99.
          05 TODAYS-DAY PIC 99.
 
+       01 TODAYS-DATE-4.
+         05 TODAYS-CCYY PIC 9(4).
+         05 TODAYS-CCYY-MONTH PIC 99.
+         05 TODAYS-CCYY-DAY PIC 99.
+
+      * REN-RETURNED-YEAR is only 2 digits, so the century has to be
+      * derived.  Window it against the system date's century: a
+      * returned year more than 50 away from today's 2-digit year
+      * rolls to the adjacent century, same sliding-window rule used
+      * wherever a 2-digit year has to be re-expanded to 4 digits.
+       01 DATE-CENTURY-CONTROLS.
+         05 CEN-TODAYS-CENTURY PIC 99.
+         05 CEN-RETURNED-FULL-YEAR PIC 9(4).
+         05 CEN-DIVIDE-RESULT PIC 9(4).
+         05 CEN-DIVIDE-REMAINDER PIC 999.
+         05 CEN-LEAP-YEAR-SWITCH PIC X(3) VALUE 'NO'.
+           88 CEN-LEAP-YEAR VALUE 'YES'.
+
        01 HEADING-ERROR-LINE-ONE.
          05 PIC X(26) VALUE SPACES.
          05 PIC X(19) VALUE 'ERROR REPORT AS OF '.
@@ -149,19 +305,68 @@
            10 ERR-DAYS-RENTED PIC 99.
            10 FILLER PIC X(9) VALUE '  MILES: '.
            10 ERR-MILES PIC 9(6).
-     
+
+       01 TRAILER-HEADING-LINE.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(25) VALUE 'END OF RUN CONTROL TOTALS'.
+         05 FILLER PIC X(97) VALUE SPACES.
+
+       01 TRAILER-LINE.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 TRL-LABEL PIC X(40).
+         05 TRL-COUNT PIC ZZZ,ZZ9.
+         05 FILLER PIC X(75) VALUE SPACES.
+
        PROCEDURE DIVISION.
            OPEN INPUT RENTAL-FILE
-           OPEN OUTPUT VALID-RENTAL-FILE
-           OPEN OUTPUT ERROR-FILE
+           PERFORM 150-CHECK-FOR-RESTART
+      * A restart must not reopen these 4 files OUTPUT -- that would
+      * truncate everything a prior, abended run already committed.
+      * EXTEND picks up right where that run left off instead.
+           IF W02-RESTART-SWITCH = 'YES'
+               OPEN EXTEND VALID-RENTAL-FILE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND LATE-FEE-FILE
+           ELSE
+               OPEN OUTPUT VALID-RENTAL-FILE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT LATE-FEE-FILE
+           END-IF
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN I-O FLEET-MASTER
+           OPEN INPUT DUE-BACK-MASTER
            PERFORM 100-GET-TODAYS-DATE
-           PERFORM 200-WRITE-ERROR-HEADINGS
+           PERFORM 110-LOAD-CAR-TYPE-RATES
+           IF W02-RESTART-SWITCH = 'NO'
+               PERFORM 200-WRITE-ERROR-HEADINGS
+           END-IF
            PERFORM 300-READ-RENTAL-RECORD
+           IF W02-RESTART-SWITCH = 'YES'
+               PERFORM 155-SKIP-RESTART-RECORD
+                 UNTIL REN-CONTRACT-NO > W02-RESTART-CONTRACT-NO
+                    OR W01-DATA-REMAINS-SWITCH = 'NO'
+           END-IF
            PERFORM 400-PROCESS-RENTAL-RECORDS
              UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           PERFORM 700-WRITE-CONTROL-TOTALS
+           PERFORM 750-CLEAR-CHECKPOINT
            CLOSE RENTAL-FILE
            CLOSE VALID-RENTAL-FILE
            CLOSE ERROR-FILE
+           CLOSE CUSTOMER-MASTER
+           CLOSE FLEET-MASTER
+           CLOSE SUSPENSE-FILE
+           CLOSE DUE-BACK-MASTER
+           CLOSE LATE-FEE-FILE
+      * RC 0 means every contract passed; RC 4 means one or more
+      * contracts were rejected to BADRENTALS.DAT -- a normal day,
+      * not a program failure -- so the JCL step after this one can
+      * tell the two apart and downstream steps still run.
+           IF CT-RECORDS-REJECTED > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
        100-GET-TODAYS-DATE.
@@ -169,7 +374,71 @@
            ACCEPT TODAYS-DATE FROM DATE
            MOVE TODAYS-MONTH TO HDG-MONTH
            MOVE TODAYS-DAY TO HDG-DAY
-           MOVE TODAYS-YEAR TO HDG-YEAR.
+           MOVE TODAYS-YEAR TO HDG-YEAR
+           ACCEPT TODAYS-DATE-4 FROM DATE YYYYMMDD
+           COMPUTE CEN-TODAYS-CENTURY = TODAYS-CCYY / 100.
+
+       110-LOAD-CAR-TYPE-RATES.
+      * Load the whole car-type rate table into memory once at
+      * startup -- it is small and looked up once per contract, so
+      * there is no need to keep CAR-TYPE-RATES open through the run.
+      * CAR-TYPE-RATES is required by every contract's car-type check,
+      * so if it isn't there to open, the table is simply left empty
+      * rather than read from -- 531-SCAN-CAR-TYPE-TABLE then fails
+      * every car type closed, instead of silently passing everything
+      * the way an unreported empty-table case would.
+           OPEN INPUT CAR-TYPE-RATES
+           IF CTR-FILE-OK
+               MOVE 'YES' TO W05-MORE-RATES-SWITCH
+               PERFORM 115-READ-CAR-TYPE-RATE
+                 UNTIL W05-MORE-RATES-SWITCH = 'NO'
+                    OR CTR-TABLE-COUNT = 10
+               CLOSE CAR-TYPE-RATES
+           END-IF.
+
+       115-READ-CAR-TYPE-RATE.
+           READ CAR-TYPE-RATES
+               AT END
+                   MOVE 'NO' TO W05-MORE-RATES-SWITCH
+               NOT AT END
+                   ADD 1 TO CTR-TABLE-COUNT
+                   SET CTR-IDX TO CTR-TABLE-COUNT
+                   MOVE CTR-CODE TO CTR-TBL-CODE (CTR-IDX)
+                   MOVE CTR-DESCRIPTION TO CTR-TBL-DESCRIPTION (CTR-IDX)
+                   MOVE CTR-DAILY-RATE TO CTR-TBL-DAILY-RATE (CTR-IDX)
+                   MOVE CTR-OVERAGE-RATE TO
+                     CTR-TBL-OVERAGE-RATE (CTR-IDX)
+           END-READ.
+
+       150-CHECK-FOR-RESTART.
+      * If a checkpoint file was left behind by an abended run, pick
+      * up the last contract number that was committed to
+      * validrentals.dat/badrentals.dat and resume just past it.
+      * rentals.dat must be in REN-CONTRACT-NO sequence for the skip
+      * below to work -- see the pre-sort step in the job stream.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO
+                         W02-RESTART-CONTRACT-NO
+                       MOVE 'YES' TO W02-RESTART-SWITCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       155-SKIP-RESTART-RECORD.
+      * Re-reads already-committed contracts purely to find the
+      * resume point -- these were already reflected in a prior run's
+      * CONTRACTS READ total, so they are counted separately here
+      * instead of inflating this run's CT-RECORDS-READ.
+           PERFORM 300-READ-RENTAL-RECORD
+           IF W01-DATA-REMAINS-SWITCH = 'YES'
+               ADD 1 TO CT-RECORDS-SKIPPED-RESTART
+               SUBTRACT 1 FROM CT-RECORDS-READ
+           END-IF.
 
        200-WRITE-ERROR-HEADINGS.
            MOVE HEADING-ERROR-LINE-ONE TO ERROR-RECORD
@@ -185,82 +454,184 @@
            READ RENTAL-FILE
                AT END
                    MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               NOT AT END
+                   ADD 1 TO CT-RECORDS-READ
            END-READ.
        400-PROCESS-RENTAL-RECORDS.
       * Incoming records are assumed to be valid.
       * Needs to be reset for every record.
            MOVE 'YES' TO W01-VALID-DATA-SWITCH
+           MOVE SPACES TO SUS-SAVED-MSG
            PERFORM 500-VALIDATE-RENTAL-RECORD
            PERFORM 600-WRITE-VALID-RECORD
+           PERFORM 650-CHECKPOINT-PROGRESS
            PERFORM 300-READ-RENTAL-RECORD.
 
        500-VALIDATE-RENTAL-RECORD.
            PERFORM 510-VALIDATE-CONTRACT-NO
            PERFORM 520-VALIDATE-NAME
+           PERFORM 525-VALIDATE-CUSTOMER
            PERFORM 530-VALIDATE-CAR-TYPE
+           PERFORM 535-VALIDATE-FLEET-AVAILABILITY
            PERFORM 540-VALIDATE-DATE-RETURNED
            PERFORM 550-VALIDATE-DAYS-RENTED
            PERFORM 560-VALIDATE-MILES-DRIVEN
            PERFORM 570-VALIDATE-MILEAGE-RATE
-           PERFORM 580-VALIDATE-INSURANCE.
+           PERFORM 580-VALIDATE-INSURANCE
+           PERFORM 590-ASSESS-LATE-RETURN-FEE.
 
        510-VALIDATE-CONTRACT-NO.
            IF REN-CONTRACT-NO NOT NUMERIC
                MOVE NON-NUMERIC-CONTRACT-MSG TO ERR-MESSAGE
                MOVE REN-CONTRACT-NO TO ERR-CONTENTS
+               MOVE '1' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
            END-IF.
 
        520-VALIDATE-NAME.
            IF REN-LAST-NAME = SPACES
                MOVE LAST-NAME-MSG TO ERR-MESSAGE
+               MOVE '2' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
            ELSE
       * Do a presence check on first name
                IF REN-FIRST-NAME = SPACES
                    MOVE FIRST-NAME-MSG TO ERR-MESSAGE
+                   MOVE '2' TO W03-ERROR-CATEGORY
                    PERFORM 599-WRITE-ERROR-LINE
                    MOVE SPACES TO ERR-CONTENTS
                END-IF
            END-IF
            .
 
+       525-VALIDATE-CUSTOMER.
+      * Cross-reference the renter against CUSTOMER-MASTER.  RENTALS
+      * has no customer number on the contract, so the lookup goes
+      * through CUST-NAME, the alternate key.
+           MOVE REN-NAME TO CUST-NAME
+           READ CUSTOMER-MASTER KEY IS CUST-NAME
+               INVALID KEY
+                   MOVE NOT-ON-FILE-MSG TO ERR-MESSAGE
+                   MOVE SPACES TO ERR-CONTENTS
+                   MOVE '9' TO W03-ERROR-CATEGORY
+                   PERFORM 599-WRITE-ERROR-LINE
+           END-READ
+           .
+
        530-VALIDATE-CAR-TYPE.
-      * Code this paragraph
-           IF NOT VALID-CAR-TYPES
+      * REN-CAR-TYPE is valid when it appears in the CAR-TYPE-RATES
+      * table loaded by 110-LOAD-CAR-TYPE-RATES -- the rate file is
+      * now the single source of truth for which car types exist.
+           MOVE 'NO' TO W04-CAR-TYPE-OK-SWITCH
+           MOVE 'NO' TO W05-TYPE-FOUND-SWITCH
+           SET CTR-IDX TO 1
+           PERFORM 531-SCAN-CAR-TYPE-TABLE
+             UNTIL CTR-IDX > CTR-TABLE-COUNT
+                OR W05-TYPE-FOUND-SWITCH = 'YES'
+           IF W05-TYPE-FOUND-SWITCH = 'NO'
                MOVE CAR-TYPE-MSG TO ERR-MESSAGE
                MOVE REN-CAR-TYPE TO ERR-CONTENTS
+               MOVE '3' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
+           ELSE
+               MOVE 'YES' TO W04-CAR-TYPE-OK-SWITCH
+           END-IF
+           .
+
+       531-SCAN-CAR-TYPE-TABLE.
+           IF CTR-TBL-CODE (CTR-IDX) = REN-CAR-TYPE
+               MOVE 'YES' TO W05-TYPE-FOUND-SWITCH
+           ELSE
+               SET CTR-IDX UP BY 1
+           END-IF.
+
+       535-VALIDATE-FLEET-AVAILABILITY.
+      * Only meaningful once the car type itself has validated.
+      * Locates the first AVAILABLE unit of REN-CAR-TYPE and holds its
+      * VIN in FLT-PENDING-VIN; the unit is not actually claimed on
+      * FLEET-MASTER until 605-ASSIGN-FLEET-UNIT commits it, which
+      * only happens once the whole contract has passed validation --
+      * see 600-WRITE-VALID-RECORD. Rejects the contract outright if
+      * no unit of that type is available.
+           MOVE 'NO' TO W04-UNIT-ASSIGNED-SWITCH
+           IF W04-CAR-TYPE-OK-SWITCH = 'YES'
+               MOVE REN-CAR-TYPE TO FLT-CAR-TYPE
+               START FLEET-MASTER KEY IS = FLT-CAR-TYPE
+                   INVALID KEY
+                       MOVE 'NO' TO W04-MORE-FLEET-SWITCH
+                   NOT INVALID KEY
+                       MOVE 'YES' TO W04-MORE-FLEET-SWITCH
+               END-START
+               PERFORM 536-SCAN-FLEET-FOR-TYPE
+                 UNTIL W04-MORE-FLEET-SWITCH = 'NO'
+                    OR W04-UNIT-ASSIGNED-SWITCH = 'YES'
+               IF W04-UNIT-ASSIGNED-SWITCH = 'NO'
+                   MOVE NO-INVENTORY-MSG TO ERR-MESSAGE
+                   MOVE REN-CAR-TYPE TO ERR-CONTENTS
+                   MOVE 'A' TO W03-ERROR-CATEGORY
+                   PERFORM 599-WRITE-ERROR-LINE
+                   MOVE SPACES TO ERR-CONTENTS
+               END-IF
            END-IF
            .
 
+       536-SCAN-FLEET-FOR-TYPE.
+           READ FLEET-MASTER NEXT RECORD
+               AT END
+                   MOVE 'NO' TO W04-MORE-FLEET-SWITCH
+               NOT AT END
+                   IF FLT-CAR-TYPE NOT = REN-CAR-TYPE
+                       MOVE 'NO' TO W04-MORE-FLEET-SWITCH
+                   ELSE
+                       IF FLT-AVAILABLE
+      * Defensive check -- an available unit should never still
+      * carry a stale contract number.
+                           IF FLT-CONTRACT-NO NOT = 0
+                               MOVE DOUBLE-BOOKED-MSG TO ERR-MESSAGE
+                               MOVE FLT-CONTRACT-NO TO ERR-CONTENTS
+                               MOVE 'A' TO W03-ERROR-CATEGORY
+                               PERFORM 599-WRITE-ERROR-LINE
+                               MOVE SPACES TO ERR-CONTENTS
+                           END-IF
+                           MOVE FLT-VIN TO FLT-PENDING-VIN
+                           MOVE 'YES' TO W04-UNIT-ASSIGNED-SWITCH
+                       END-IF
+                   END-IF
+           END-READ.
+
        540-VALIDATE-DATE-RETURNED.
       * Validate the month
-      * Validate the day of the month. For February, validate to be <= 29. You do not have to account for leap years.
+      * Validate the day of the month. For February, validate to be <=
+      * 29, and <= 28 unless the returned year is a leap year.
       * Validate returned date. It cannot be after today
+           PERFORM 545-DETERMINE-LEAP-YEAR
            IF NOT VALID-MONTHS
                MOVE MONTH-MSG TO ERR-MESSAGE
                MOVE REN-RETURNED-MONTH TO ERR-CONTENTS
+               MOVE '4' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
            ELSE
-              
-               IF FEBRUARY AND REN-RETURNED-DAY > 29
+
+               IF FEBRUARY AND (REN-RETURNED-DAY > 29
+                   OR (REN-RETURNED-DAY = 29 AND NOT CEN-LEAP-YEAR))
                    MOVE DAY-MSG TO ERR-MESSAGE
                    MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
                    MOVE REN-RETURNED-MONTH TO ERR-RETURNED-MONTH
                    MOVE ERR-RETURNED-MONTH-DAY TO ERR-CONTENTS
+                   MOVE '4' TO W03-ERROR-CATEGORY
                    PERFORM 599-WRITE-ERROR-LINE
                    MOVE SPACES TO ERR-CONTENTS
                ELSE
-                   
+
                    IF 30-DAY-MONTH AND REN-RETURNED-DAY > 30
                        MOVE DAY-MSG TO ERR-MESSAGE
                        MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
                        MOVE REN-RETURNED-MONTH TO ERR-RETURNED-MONTH
                        MOVE ERR-RETURNED-MONTH-DAY TO ERR-CONTENTS
+                       MOVE '4' TO W03-ERROR-CATEGORY
                        PERFORM 599-WRITE-ERROR-LINE
                        MOVE SPACES TO ERR-CONTENTS
                    ELSE
@@ -269,6 +640,7 @@
                            MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
                            MOVE REN-RETURNED-MONTH TO ERR-RETURNED-MONTH
                            MOVE ERR-RETURNED-MONTH-DAY TO ERR-CONTENTS
+                           MOVE '4' TO W03-ERROR-CATEGORY
                            PERFORM 599-WRITE-ERROR-LINE
                            MOVE SPACES TO ERR-CONTENTS
                        ELSE
@@ -277,9 +649,10 @@
                                MOVE REN-RETURNED-DAY TO ERR-RETURNED-DAY
                                MOVE REN-RETURNED-MONTH TO
                                  ERR-RETURNED-MONTH
-                               MOVE REN-RETURNED-YEAR TO 
+                               MOVE REN-RETURNED-YEAR TO
                                ERR-RETURNED-YEAR
                                MOVE ERR-RETURNED-DATE TO ERR-CONTENTS
+                               MOVE '4' TO W03-ERROR-CATEGORY
                                PERFORM 599-WRITE-ERROR-LINE
                                MOVE SPACES TO ERR-CONTENTS
                            END-IF
@@ -289,24 +662,61 @@
            END-IF
            .
 
+       545-DETERMINE-LEAP-YEAR.
+      * Window REN-RETURNED-YEAR against today's century, then apply
+      * the standard leap-year rule: divisible by 4, except centuries
+      * not divisible by 400.
+           MOVE 'NO' TO CEN-LEAP-YEAR-SWITCH
+           IF REN-RETURNED-YEAR - TODAYS-YEAR > 50
+               COMPUTE CEN-RETURNED-FULL-YEAR =
+                 (CEN-TODAYS-CENTURY - 1) * 100 + REN-RETURNED-YEAR
+           ELSE
+               IF TODAYS-YEAR - REN-RETURNED-YEAR > 50
+                   COMPUTE CEN-RETURNED-FULL-YEAR =
+                     (CEN-TODAYS-CENTURY + 1) * 100 + REN-RETURNED-YEAR
+               ELSE
+                   COMPUTE CEN-RETURNED-FULL-YEAR =
+                     CEN-TODAYS-CENTURY * 100 + REN-RETURNED-YEAR
+               END-IF
+           END-IF
+           DIVIDE CEN-RETURNED-FULL-YEAR BY 4
+             GIVING CEN-DIVIDE-RESULT REMAINDER CEN-DIVIDE-REMAINDER
+           IF CEN-DIVIDE-REMAINDER = 0
+               DIVIDE CEN-RETURNED-FULL-YEAR BY 100
+                 GIVING CEN-DIVIDE-RESULT REMAINDER CEN-DIVIDE-REMAINDER
+               IF CEN-DIVIDE-REMAINDER NOT = 0
+                   MOVE 'YES' TO CEN-LEAP-YEAR-SWITCH
+               ELSE
+                   DIVIDE CEN-RETURNED-FULL-YEAR BY 400
+                     GIVING CEN-DIVIDE-RESULT
+                     REMAINDER CEN-DIVIDE-REMAINDER
+                   IF CEN-DIVIDE-REMAINDER = 0
+                       MOVE 'YES' TO CEN-LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
        550-VALIDATE-DAYS-RENTED.
       * Code a numeric check on days rented
       * Validate zero days rented and valid days rented
            IF REN-DAYS-RENTED NOT NUMERIC
                MOVE NON-NUM-DAYS-RENTED-MSG TO ERR-MESSAGE
                MOVE REN-DAYS-RENTED TO ERR-CONTENTS
+               MOVE '5' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
            ELSE
                IF ZERO-DAYS-RENTED
                    MOVE ZERO-DAYS-MSG TO ERR-MESSAGE
                    MOVE REN-DAYS-RENTED TO ERR-CONTENTS
+                   MOVE '5' TO W03-ERROR-CATEGORY
                    PERFORM 599-WRITE-ERROR-LINE
                    MOVE SPACES TO ERR-CONTENTS
                ELSE
                    IF NOT VALID-DAYS-RENTED
                        MOVE LEASING-MSG TO ERR-MESSAGE
                        MOVE REN-DAYS-RENTED TO ERR-CONTENTS
+                       MOVE '5' TO W03-ERROR-CATEGORY
                        PERFORM 599-WRITE-ERROR-LINE
                        MOVE SPACES TO ERR-CONTENTS
                    END-IF
@@ -325,12 +735,14 @@
            IF REN-MILES-IN IS NOT NUMERIC
                MOVE NON-NUM-MILES-IN-MSG TO ERR-MESSAGE
                MOVE REN-MILES-IN TO ERR-CONTENTS
+               MOVE '6' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
-           ELSE 
+           ELSE
                IF REN-MILES-OUT IS NOT NUMERIC
                    MOVE NON-NUM-MILES-OUT-MSG TO ERR-MESSAGE
                    MOVE REN-MILES-OUT TO ERR-CONTENTS
+                   MOVE '6' TO W03-ERROR-CATEGORY
                    PERFORM 599-WRITE-ERROR-LINE
                    MOVE SPACES TO ERR-CONTENTS
                ELSE
@@ -339,6 +751,7 @@
                        MOVE REN-MILES-IN TO ERR-MILES-IN
                        MOVE REN-MILES-OUT TO ERR-MILES-OUT
                        MOVE ERR-MILES-IN-OUT TO ERR-CONTENTS
+                       MOVE '6' TO W03-ERROR-CATEGORY
                        PERFORM 599-WRITE-ERROR-LINE
                        MOVE SPACES TO ERR-CONTENTS
                    ELSE
@@ -350,6 +763,7 @@
                            MOVE REN-DAYS-RENTED TO ERR-DAYS-RENTED
                            MOVE ACTUAL-MILES TO ERR-MILES
                            MOVE ERR-EXPECTED-MILES TO ERR-CONTENTS
+                           MOVE '6' TO W03-ERROR-CATEGORY
                            PERFORM 599-WRITE-ERROR-LINE
                            MOVE SPACES TO ERR-CONTENTS
                        END-IF
@@ -363,12 +777,14 @@
            IF REN-MILEAGE-RATE IS NOT NUMERIC
                MOVE NON-NUM-RATE-MSG TO ERR-MESSAGE
                MOVE REN-MILEAGE-RATE TO ERR-CONTENTS
+               MOVE '7' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
            ELSE
                IF NOT VALID-MILEAGE-RATES
                    MOVE MILEAGE-RATE-MSG TO ERR-MESSAGE
                    MOVE REN-MILEAGE-RATE TO ERR-CONTENTS
+                   MOVE '7' TO W03-ERROR-CATEGORY
                    PERFORM 599-WRITE-ERROR-LINE
                    MOVE SPACES TO ERR-CONTENTS
                END-IF
@@ -380,25 +796,230 @@
            IF NOT VALID-INSURANCE
                MOVE INSURANCE-MSG TO ERR-MESSAGE
                MOVE REN-INSURANCE TO ERR-CONTENTS
+               MOVE '8' TO W03-ERROR-CATEGORY
                PERFORM 599-WRITE-ERROR-LINE
                MOVE SPACES TO ERR-CONTENTS
            END-IF
            .
 
+       590-ASSESS-LATE-RETURN-FEE.
+      * Only meaningful once every prior check has passed -- a
+      * contract that is still going to be rejected shouldn't also
+      * pick up a late fee.  Looks up the contract's due-back date;
+      * if none is on file there is nothing to compare against, so
+      * the contract is simply left alone.
+           IF W01-VALID-DATA-SWITCH = 'YES'
+               MOVE REN-CONTRACT-NO TO DUE-CONTRACT-NO
+               READ DUE-BACK-MASTER KEY IS DUE-CONTRACT-NO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       COMPUTE LTE-RETURNED-FULL-DATE =
+                         CEN-RETURNED-FULL-YEAR * 10000
+                         + REN-RETURNED-MONTH * 100
+                         + REN-RETURNED-DAY
+                       MOVE DUE-BACK-DATE TO LTE-DUE-BACK-FULL-DATE
+                       COMPUTE LTE-RETURNED-INTEGER =
+                         FUNCTION INTEGER-OF-DATE
+                           (LTE-RETURNED-FULL-DATE)
+                       COMPUTE LTE-DUE-BACK-INTEGER =
+                         FUNCTION INTEGER-OF-DATE
+                           (LTE-DUE-BACK-FULL-DATE)
+                       IF LTE-RETURNED-INTEGER >
+                            LTE-DUE-BACK-INTEGER
+                           PERFORM 595-WRITE-LATE-FEE-RECORD
+                       END-IF
+               END-READ
+           END-IF
+           .
+
+       595-WRITE-LATE-FEE-RECORD.
+           MOVE REN-CONTRACT-NO TO LTE-CONTRACT-NO
+           COMPUTE LTE-DAYS-LATE =
+             LTE-RETURNED-INTEGER - LTE-DUE-BACK-INTEGER
+           COMPUTE LTE-FEE-AMOUNT ROUNDED =
+             LTE-DAYS-LATE * LATE-FEE-RATE-PER-DAY
+           WRITE LATE-FEE-RECORD.
+
        599-WRITE-ERROR-LINE.
            MOVE REN-CONTRACT-NO TO ERR-CONTRACT-NO
            MOVE REN-LAST-NAME TO ERR-LAST-NAME
            MOVE ERROR-LINE TO ERROR-RECORD
            WRITE ERROR-RECORD
-           MOVE 'NO' TO W01-VALID-DATA-SWITCH.
+           IF W01-VALID-DATA-SWITCH = 'YES'
+      * Keep only the first error message hit for this record --
+      * that is what goes to SUSPENSE-FILE alongside the record.
+               MOVE ERR-MESSAGE TO SUS-SAVED-MSG
+           END-IF
+           MOVE 'NO' TO W01-VALID-DATA-SWITCH
+           EVALUATE TRUE
+               WHEN CONTRACT-ERROR
+                   ADD 1 TO CT-BAD-CONTRACT
+               WHEN NAME-ERROR
+                   ADD 1 TO CT-BAD-NAME
+               WHEN CAR-TYPE-ERROR
+                   ADD 1 TO CT-BAD-CAR-TYPE
+               WHEN DATE-ERROR
+                   ADD 1 TO CT-BAD-DATE
+               WHEN DAYS-RENTED-ERROR
+                   ADD 1 TO CT-BAD-DAYS-RENTED
+               WHEN MILEAGE-ERROR
+                   ADD 1 TO CT-BAD-MILEAGE
+               WHEN MILEAGE-RATE-ERROR
+                   ADD 1 TO CT-BAD-MILEAGE-RATE
+               WHEN INSURANCE-ERROR
+                   ADD 1 TO CT-BAD-INSURANCE
+               WHEN CUSTOMER-ERROR
+                   ADD 1 TO CT-BAD-CUSTOMER
+               WHEN FLEET-ERROR
+                   ADD 1 TO CT-BAD-FLEET
+           END-EVALUATE.
 
        600-WRITE-VALID-RECORD.
            IF W01-VALID-DATA-SWITCH = 'YES'
+               PERFORM 605-ASSIGN-FLEET-UNIT
                MOVE RENTAL-RECORD TO VALID-RENTAL-RECORD
                WRITE VALID-RENTAL-RECORD
+               ADD 1 TO CT-RECORDS-VALID
            ELSE
       * The 2 lines below clear the error message line.  It is needed so that the error message field clears.
       * It is especially important when the current error is shorter in length than the previous one.
                MOVE SPACES TO ERROR-RECORD
                WRITE ERROR-RECORD
+               ADD 1 TO CT-RECORDS-REJECTED
+               PERFORM 610-WRITE-SUSPENSE-RECORD
            END-IF.
+
+       605-ASSIGN-FLEET-UNIT.
+      * The contract has now passed every validation step, so the
+      * unit 535-VALIDATE-FLEET-AVAILABILITY located is finally
+      * committed as checked out under this contract. A contract
+      * rejected by any later check never reaches here, so the unit is
+      * left available for a corrected resubmission instead of being
+      * stranded as checked out under a contract that was never
+      * accepted.  RENTAL-RECORD already carries REN-RETURNED-DATE,
+      * REN-MILES-IN and REN-MILES-OUT -- every contract reaching here
+      * describes a rental that has already been taken out AND
+      * brought back, never one still in progress -- so the unit is
+      * released again immediately afterward; see
+      * 607-CHECK-IN-FLEET-UNIT.
+           IF W04-UNIT-ASSIGNED-SWITCH = 'YES'
+               MOVE FLT-PENDING-VIN TO FLT-VIN
+               READ FLEET-MASTER KEY IS FLT-VIN
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE REN-CONTRACT-NO TO FLT-CONTRACT-NO
+                       MOVE 'O' TO FLT-STATUS
+                       REWRITE FLEET-MASTER-RECORD
+                       PERFORM 607-CHECK-IN-FLEET-UNIT
+               END-READ
+           END-IF.
+
+       607-CHECK-IN-FLEET-UNIT.
+      * Releases the unit 605-ASSIGN-FLEET-UNIT just checked out now
+      * that this contract's return is on record, so the unit is
+      * available again for the next contract of its car type --
+      * otherwise FLEET-MASTER's available inventory would only ever
+      * shrink, run over run, until every contract of a given car type
+      * was rejected for lack of availability.
+           MOVE 0 TO FLT-CONTRACT-NO
+           MOVE 'A' TO FLT-STATUS
+           REWRITE FLEET-MASTER-RECORD.
+
+       610-WRITE-SUSPENSE-RECORD.
+      * Re-feedable copy of the rejected contract, unchanged, paired
+      * with its first error message -- lets a corrections clerk fix
+      * just the bad field and resubmit suspense.dat as next run's
+      * input instead of rekeying the whole record.
+           MOVE RENTAL-RECORD TO SUS-RENTAL-DATA
+           MOVE SUS-SAVED-MSG TO SUS-ERROR-MESSAGE
+           WRITE SUSPENSE-RECORD.
+
+       650-CHECKPOINT-PROGRESS.
+      * Commit a checkpoint every CKPT-INTERVAL records so a restart
+      * never has to reprocess more than one interval's worth of work.
+           ADD 1 TO CKPT-RECORD-COUNT
+           IF CKPT-RECORD-COUNT >= CKPT-INTERVAL
+               PERFORM 660-WRITE-CHECKPOINT
+               MOVE 0 TO CKPT-RECORD-COUNT
+           END-IF.
+
+       660-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE REN-CONTRACT-NO TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       700-WRITE-CONTROL-TOTALS.
+           MOVE HEADING-ERROR-LINE-ONE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE SPACES TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE TRAILER-HEADING-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE SPACES TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'CONTRACTS READ' TO TRL-LABEL
+           MOVE CT-RECORDS-READ TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'CONTRACTS SKIPPED (RESTART)' TO TRL-LABEL
+           MOVE CT-RECORDS-SKIPPED-RESTART TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'CONTRACTS PASSED VALIDATION' TO TRL-LABEL
+           MOVE CT-RECORDS-VALID TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'CONTRACTS REJECTED' TO TRL-LABEL
+           MOVE CT-RECORDS-REJECTED TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD CONTRACT NUMBER' TO TRL-LABEL
+           MOVE CT-BAD-CONTRACT TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD NAME' TO TRL-LABEL
+           MOVE CT-BAD-NAME TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD CAR TYPE' TO TRL-LABEL
+           MOVE CT-BAD-CAR-TYPE TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD RETURNED DATE' TO TRL-LABEL
+           MOVE CT-BAD-DATE TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD DAYS RENTED' TO TRL-LABEL
+           MOVE CT-BAD-DAYS-RENTED TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD MILEAGE' TO TRL-LABEL
+           MOVE CT-BAD-MILEAGE TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD MILEAGE RATE' TO TRL-LABEL
+           MOVE CT-BAD-MILEAGE-RATE TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - BAD INSURANCE CODE' TO TRL-LABEL
+           MOVE CT-BAD-INSURANCE TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - RENTER NOT ON CUSTOMER FILE' TO TRL-LABEL
+           MOVE CT-BAD-CUSTOMER TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD
+           MOVE 'REJECTED - FLEET/INVENTORY PROBLEM' TO TRL-LABEL
+           MOVE CT-BAD-FLEET TO TRL-COUNT
+           MOVE TRAILER-LINE TO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       750-CLEAR-CHECKPOINT.
+      * The run finished cleanly, so there is nothing left to
+      * restart from -- leave an empty checkpoint file behind for
+      * the next run's 150-CHECK-FOR-RESTART to find.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
