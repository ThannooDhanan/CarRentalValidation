@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+      * Billing.cbl
+       PROGRAM-ID. BILLING.
+       AUTHOR. Dhanan Thannoo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALID-RENTAL-FILE  ASSIGN TO 'validrentals.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVOICE-FILE ASSIGN TO 'invoices.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-TYPE-RATES ASSIGN TO 'cartype.dat'
+                                ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS CTR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALID-RENTAL-FILE
+           RECORD CONTAINS 56 CHARACTERS
+           DATA RECORD IS RENTAL-RECORD.
+           COPY RENTREC.
+
+       FD  INVOICE-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+       01 INVOICE-RECORD PIC X(132).
+
+       FD  CAR-TYPE-RATES
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS CAR-TYPE-RATE-RECORD.
+           COPY CARRATE.
+
+       WORKING-STORAGE SECTION.
+       01 PROGRAM-SWITCHES.
+         05 W01-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
+
+       01 VALIDATION-CONSTANTS-AND-CALCS.
+         05 MILES-PER-DAY-FACTOR PIC 99 VALUE 10.
+         05 EXPECTED-MILES PIC 9(6).
+         05 ACTUAL-MILES PIC 9(6).
+         05 OVERAGE-MILES PIC 9(6).
+
+       01 BILLING-CONSTANTS.
+         05 INSURANCE-RATE-PER-DAY PIC 999V99 VALUE 012.00.
+
+      * Per-day rate table by REN-CAR-TYPE, plus the mileage
+      * overage rate (cents per mile over the expected allowance).
+      * Loaded once at startup from the external CAR-TYPE-RATES file
+      * (cartype.dat) -- the same file 530-VALIDATE-CAR-TYPE in
+      * RENTALS reads -- so both programs agree on one maintainable
+      * source for rates instead of each carrying its own copy.
+       01 CAR-TYPE-RATE-TABLE-CONTROLS.
+         05 CTR-FILE-STATUS PIC XX.
+           88 CTR-FILE-OK VALUE '00'.
+         05 CTR-TABLE-COUNT PIC 99 COMP VALUE 0.
+         05 W03-MORE-RATES-SWITCH PIC X(3) VALUE 'YES'.
+
+       01 CAR-TYPE-RATE-TABLE.
+         05 CTR-ENTRY OCCURS 10 TIMES INDEXED BY CTR-IDX.
+           10 CTR-TBL-CAR-TYPE PIC X.
+           10 CTR-TBL-DAILY-RATE PIC 9(4)V99.
+           10 CTR-TBL-OVERAGE-RATE PIC 999.
+
+       01 BILLING-WORK-FIELDS.
+         05 W02-DAILY-RATE PIC 9(4)V99.
+         05 W02-OVERAGE-RATE PIC 999.
+         05 W02-RENTAL-CHARGE PIC 9(6)V99.
+         05 W02-MILEAGE-CHARGE PIC 9(6)V99.
+         05 W02-INSURANCE-CHARGE PIC 9(6)V99.
+         05 W02-TOTAL-CHARGE PIC 9(6)V99.
+         05 W02-RATE-FOUND-SWITCH PIC X(3) VALUE 'NO'.
+
+       01 TODAYS-DATE.
+         05 TODAYS-YEAR PIC 99.
+         05 TODAYS-MONTH PIC 99.
+         05 TODAYS-DAY PIC 99.
+
+       01 HEADING-INVOICE-LINE-ONE.
+         05 PIC X(26) VALUE SPACES.
+         05 PIC X(23) VALUE 'CUSTOMER INVOICE AS OF '.
+         05 HDG-DATE.
+           10 HDG-MONTH PIC 99.
+           10 PIC X VALUE '/'.
+           10 HDG-DAY PIC 99.
+           10 PIC X VALUE '/'.
+           10 HDG-YEAR PIC 99.
+         05 PIC X(76) VALUE SPACES.
+
+       01 HEADING-INVOICE-LINE-TWO.
+         05 FILLER PIC X(10) VALUE 'CONTRACT #'.
+         05 FILLER PIC XX VALUE SPACES.
+         05 FILLER PIC X(15) VALUE 'CUSTOMER NAME'.
+         05 FILLER PIC X(5) VALUE SPACES.
+         05 FILLER PIC X(6) VALUE 'RENTAL'.
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(7) VALUE 'MILEAGE'.
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(9) VALUE 'INSURANCE'.
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(5) VALUE 'TOTAL'.
+         05 FILLER PIC X(52) VALUE SPACES.
+
+       01 INVOICE-LINE.
+         05 FILLER PIC XX VALUE SPACES.
+         05 INV-CONTRACT-NO PIC 9(6).
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 INV-LAST-NAME PIC X(15).
+         05 FILLER PIC X VALUE SPACES.
+         05 INV-RENTAL-CHARGE PIC ZZ,ZZ9.99.
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 INV-MILEAGE-CHARGE PIC ZZ,ZZ9.99.
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 INV-INSURANCE-CHARGE PIC ZZ,ZZ9.99.
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 INV-TOTAL-CHARGE PIC ZZ,ZZ9.99.
+         05 FILLER PIC X(48) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT VALID-RENTAL-FILE
+           OPEN OUTPUT INVOICE-FILE
+           PERFORM 100-GET-TODAYS-DATE
+           PERFORM 110-LOAD-CAR-TYPE-RATES
+           PERFORM 200-WRITE-INVOICE-HEADINGS
+           PERFORM 300-READ-VALID-RECORD
+           PERFORM 400-PROCESS-VALID-RECORDS
+             UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           CLOSE VALID-RENTAL-FILE
+           CLOSE INVOICE-FILE
+           STOP RUN.
+
+       100-GET-TODAYS-DATE.
+      * Retrieve the system date and store it in TODAYS-DATE.
+           ACCEPT TODAYS-DATE FROM DATE
+           MOVE TODAYS-MONTH TO HDG-MONTH
+           MOVE TODAYS-DAY TO HDG-DAY
+           MOVE TODAYS-YEAR TO HDG-YEAR.
+
+       110-LOAD-CAR-TYPE-RATES.
+      * CAR-TYPE-RATES is required by every invoice's rate lookup, so
+      * if it isn't there to open, the table is simply left empty
+      * rather than read from -- see 500-LOOKUP-CAR-TYPE-RATE.
+           OPEN INPUT CAR-TYPE-RATES
+           IF CTR-FILE-OK
+               MOVE 'YES' TO W03-MORE-RATES-SWITCH
+               PERFORM 115-READ-CAR-TYPE-RATE
+                 UNTIL W03-MORE-RATES-SWITCH = 'NO'
+                    OR CTR-TABLE-COUNT = 10
+               CLOSE CAR-TYPE-RATES
+           END-IF.
+
+       115-READ-CAR-TYPE-RATE.
+           READ CAR-TYPE-RATES
+               AT END
+                   MOVE 'NO' TO W03-MORE-RATES-SWITCH
+               NOT AT END
+                   ADD 1 TO CTR-TABLE-COUNT
+                   SET CTR-IDX TO CTR-TABLE-COUNT
+                   MOVE CTR-CODE TO CTR-TBL-CAR-TYPE (CTR-IDX)
+                   MOVE CTR-DAILY-RATE TO CTR-TBL-DAILY-RATE (CTR-IDX)
+                   MOVE CTR-OVERAGE-RATE TO
+                     CTR-TBL-OVERAGE-RATE (CTR-IDX)
+           END-READ.
+
+       200-WRITE-INVOICE-HEADINGS.
+           MOVE HEADING-INVOICE-LINE-ONE TO INVOICE-RECORD
+           WRITE INVOICE-RECORD
+           MOVE SPACES TO INVOICE-RECORD
+           WRITE INVOICE-RECORD
+           MOVE HEADING-INVOICE-LINE-TWO TO INVOICE-RECORD
+           WRITE INVOICE-RECORD
+           MOVE SPACES TO INVOICE-RECORD
+           WRITE INVOICE-RECORD.
+
+       300-READ-VALID-RECORD.
+           READ VALID-RENTAL-FILE
+               AT END
+                   MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           END-READ.
+
+       400-PROCESS-VALID-RECORDS.
+           PERFORM 500-LOOKUP-CAR-TYPE-RATE
+           PERFORM 510-COMPUTE-RENTAL-CHARGE
+           PERFORM 520-COMPUTE-MILEAGE-CHARGE
+           PERFORM 530-COMPUTE-INSURANCE-CHARGE
+           PERFORM 540-COMPUTE-TOTAL-CHARGE
+           PERFORM 599-WRITE-INVOICE-LINE
+           PERFORM 300-READ-VALID-RECORD.
+
+       500-LOOKUP-CAR-TYPE-RATE.
+      * Every record on VALID-RENTAL-FILE has already passed
+      * 530-VALIDATE-CAR-TYPE in RENTALS, so a match is expected.
+           MOVE 'NO' TO W02-RATE-FOUND-SWITCH
+           MOVE ZEROS TO W02-DAILY-RATE
+           MOVE ZEROS TO W02-OVERAGE-RATE
+           SET CTR-IDX TO 1
+           PERFORM 505-SCAN-RATE-TABLE
+             UNTIL CTR-IDX > CTR-TABLE-COUNT
+                OR W02-RATE-FOUND-SWITCH = 'YES'.
+
+       505-SCAN-RATE-TABLE.
+           IF CTR-TBL-CAR-TYPE (CTR-IDX) = REN-CAR-TYPE
+               MOVE CTR-TBL-DAILY-RATE (CTR-IDX) TO W02-DAILY-RATE
+               MOVE CTR-TBL-OVERAGE-RATE (CTR-IDX) TO W02-OVERAGE-RATE
+               MOVE 'YES' TO W02-RATE-FOUND-SWITCH
+           ELSE
+               SET CTR-IDX UP BY 1
+           END-IF.
+
+       510-COMPUTE-RENTAL-CHARGE.
+           COMPUTE W02-RENTAL-CHARGE ROUNDED =
+             W02-DAILY-RATE * REN-DAYS-RENTED.
+
+       520-COMPUTE-MILEAGE-CHARGE.
+      * Same EXPECTED-MILES/ACTUAL-MILES logic as
+      * 560-VALIDATE-MILES-DRIVEN in RENTALS -- only miles driven
+      * beyond the per-day allowance are billed.
+           COMPUTE EXPECTED-MILES ROUNDED =
+             MILES-PER-DAY-FACTOR * REN-DAYS-RENTED
+           COMPUTE ACTUAL-MILES ROUNDED = REN-MILES-IN - REN-MILES-OUT
+           IF ACTUAL-MILES > EXPECTED-MILES
+               COMPUTE OVERAGE-MILES = ACTUAL-MILES - EXPECTED-MILES
+               COMPUTE W02-MILEAGE-CHARGE ROUNDED =
+                 (OVERAGE-MILES * W02-OVERAGE-RATE) / 100
+           ELSE
+               MOVE ZEROS TO W02-MILEAGE-CHARGE
+           END-IF.
+
+       530-COMPUTE-INSURANCE-CHARGE.
+           IF REN-INSURANCE = 'Y'
+               COMPUTE W02-INSURANCE-CHARGE ROUNDED =
+                 INSURANCE-RATE-PER-DAY * REN-DAYS-RENTED
+           ELSE
+               MOVE ZEROS TO W02-INSURANCE-CHARGE
+           END-IF.
+
+       540-COMPUTE-TOTAL-CHARGE.
+           COMPUTE W02-TOTAL-CHARGE ROUNDED =
+             W02-RENTAL-CHARGE + W02-MILEAGE-CHARGE +
+             W02-INSURANCE-CHARGE.
+
+       599-WRITE-INVOICE-LINE.
+           MOVE REN-CONTRACT-NO TO INV-CONTRACT-NO
+           MOVE REN-LAST-NAME TO INV-LAST-NAME
+           MOVE W02-RENTAL-CHARGE TO INV-RENTAL-CHARGE
+           MOVE W02-MILEAGE-CHARGE TO INV-MILEAGE-CHARGE
+           MOVE W02-INSURANCE-CHARGE TO INV-INSURANCE-CHARGE
+           MOVE W02-TOTAL-CHARGE TO INV-TOTAL-CHARGE
+           MOVE INVOICE-LINE TO INVOICE-RECORD
+           WRITE INVOICE-RECORD.
