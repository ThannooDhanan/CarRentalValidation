@@ -0,0 +1,88 @@
+//CARRENT  JOB (ACCTNO),'CAR RENTAL BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* CAR RENTAL VALIDATION / BILLING BATCH JOB STREAM
+//*
+//* RENTALS AND BILLING ARE GNUCOBOL LOAD MODULES WHOSE SELECT
+//* CLAUSES ASSIGN TO FIXED LITERAL FILE NAMES (RENTALS.DAT,
+//* VALIDRENTALS.DAT, CARTYPE.DAT, AND SO ON) -- THOSE LITERALS
+//* ARE NOT DDNAMES A JCL DD STATEMENT CAN REBIND, SO EVERY DD
+//* BELOW POINTS AT THE SAME HFS PATH THE PROGRAM ITSELF OPENS,
+//* ALL UNDER THE SHARED BATCH DIRECTORY /CARRENT/BATCH.
+//*
+//*   STEP010  SORT RENTALS.DAT INTO CONTRACT NUMBER SEQUENCE,
+//*            THEN COPY THE SORTED OUTPUT BACK OVER RENTALS.DAT
+//*            ITSELF -- RENTALS HAS NO WAY TO READ A DIFFERENTLY
+//*            NAMED FILE, SO THE LITERAL RENTALS.DAT MUST END UP
+//*            SORTED, NOT SOME SEPARATE CATALOGED DATA SET.
+//*   STEP020  RUN RENTALS (VALIDATION) OFF THE NOW-SORTED FILE.
+//*            RETURNS 0 WHEN EVERY CONTRACT PASSED, 4 WHEN
+//*            ONE OR MORE CONTRACTS WERE REJECTED TO
+//*            BADRENTALS.DAT (A NORMAL DAY), OR 8/12/16 IF
+//*            RENTALS ITSELF COULD NOT COMPLETE.
+//*   STEP030  RUN BILLING OFF THE CLEAN OUTPUT OF STEP020.
+//*            BYPASSED IF RENTALS DID NOT COMPLETE CLEAN.
+//*   STEP040  DISTRIBUTE VALIDRENTALS.DAT TO THE BILLING
+//*            ARCHIVE.  BYPASSED UNDER THE SAME CONDITION.
+//*   STEP050  DISTRIBUTE BADRENTALS.DAT TO THE VALIDATION
+//*            CLERKS' PRINT QUEUE.  BYPASSED UNDER THE SAME
+//*            CONDITION.
+//*
+//*   STEP030-STEP050 ARE SKIPPED, NOT THE JOB ABENDED, WHEN
+//*   RENTALS RETURNS GREATER THAN 4 -- THAT WAY AN OPERATOR
+//*   CAN SEE THE FAILING STEP'S CONDITION CODE IN THE JOB LOG
+//*   INSTEAD OF HUNTING THROUGH FLAT FILES BY HAND.  REMEMBER
+//*   COND=(CODE,OPERATOR,STEPNAME) TESTS "RETURN CODE FROM
+//*   STEPNAME OPERATOR CODE" -- SO (4,GT,STEP020) READS "BYPASS
+//*   IF STEP020'S RETURN CODE IS GREATER THAN 4", THE SAME
+//*   ORDERING AS THE FAMILIAR COND=(0,NE,STEPNAME) IDIOM.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD PATH='/carrent/batch/rentals.dat',
+//             PATHOPTS=(ORDONLY)
+//SORTOUT  DD PATH='/carrent/batch/rentals.dat.sorted',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*
+//STEP015  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//*            COPIES THE SORTED SCRATCH FILE BACK OVER THE
+//*            LITERAL RENTALS.DAT RENTALS ACTUALLY OPENS.
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/carrent/batch/rentals.dat.sorted',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD PATH='/carrent/batch/rentals.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//*
+//STEP020  EXEC PGM=RENTALS,COND=((0,NE,STEP010),(0,NE,STEP015))
+//STEPLIB  DD DSN=CARRENT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=BILLING,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (4,GT,STEP020))
+//STEPLIB  DD DSN=CARRENT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (4,GT,STEP020))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/carrent/batch/validrentals.dat',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD PATH='/carrent/billing/archive/validrentals.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//*
+//STEP050  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (4,GT,STEP020))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD PATH='/carrent/batch/badrentals.dat',
+//             PATHOPTS=(ORDONLY)
+//SYSUT2   DD SYSOUT=(*,,,VALCLERK)
